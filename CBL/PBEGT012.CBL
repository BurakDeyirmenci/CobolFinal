@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBEGT012.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE  ASSIGN TO IDXFILE
+                            ORGANIZATION INDEXED
+                            ACCESS SEQUENTIAL
+                            RECORD KEY IDX-KEY
+                            ALTERNATE RECORD KEY IDX-DVZ
+                                      WITH DUPLICATES
+                            STATUS ST-IDX.
+           SELECT OUT-FILE  ASSIGN TO DMPFILE
+                            STATUS ST-OUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+         01  IDX-REC.
+           05 IDX-KEY.
+              07 IDX-ID      PIC S9(5) COMP-3.
+              07 IDX-DVZ     PIC S9(3) COMP.
+           05 IDX-NAME       PIC X(15).
+           05 IDX-SURNAME    PIC X(15).
+           05 IDX-DATE       PIC S9(7) COMP-3.
+           05 IDX-BALANCE    PIC S9(15) COMP-3.
+        FD  OUT-FILE RECORDING MODE F.
+         01  DMP-REC.
+           05 DMP-DVZ-O      PIC 9(03).
+           05 FILLER         PIC X(01).
+           05 DMP-ID-O       PIC 9(05).
+           05 FILLER         PIC X(01).
+           05 DMP-NAME-O     PIC X(15).
+           05 FILLER         PIC X(01).
+           05 DMP-SURNAME-O  PIC X(15).
+           05 FILLER         PIC X(01).
+           05 DMP-DATE-O     PIC 9(07).
+           05 FILLER         PIC X(01).
+           05 DMP-BALANCE-O  PIC -(14)9.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    HEADER AREA STRAT                                           *
+      *----------------------------------------------------------------*
+       01  HEADER-1.
+         05  FILLER         PIC X(03) VALUE 'Dvz'.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(05) VALUE 'Id   '.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE 'Name           '.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE 'Surname        '.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(07) VALUE 'Date   '.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE 'Balance        '.
+      *
+       01  HEADER-2.
+         05  FILLER         PIC X(03) VALUE '---'.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(05) VALUE '-----'.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE '---------------'.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE '---------------'.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(07) VALUE '-------'.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE '---------------'.
+      *----------------------------------------------------------------*
+      *    HEADER AREA END                                             *
+      *----------------------------------------------------------------*
+       01  WS-WORK-AREA.
+         05 ST-IDX         PIC 9(2).
+              88 IDX-FILE-SUCCESS               VALUE 0 97.
+              88 IDX-FILE-EOF                    VALUE 10 23.
+         05 ST-OUT         PIC 9(2).
+              88 OUT-FILE-SUCCESS               VALUE 0 97.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           WRITE DMP-REC FROM HEADER-1.
+           WRITE DMP-REC FROM HEADER-2.
+           PERFORM H200-READ-NEXT UNTIL IDX-FILE-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           IF NOT IDX-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX
+           MOVE ST-IDX TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           OPEN OUTPUT OUT-FILE.
+           IF NOT OUT-FILE-SUCCESS
+           DISPLAY 'UNABLE TO OPEN DMPFILE: ' ST-OUT
+           MOVE ST-OUT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+
+           MOVE ZERO TO IDX-DVZ.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-DVZ
+              INVALID KEY CONTINUE
+           END-START.
+       H100-END. EXIT.
+
+       H200-READ-NEXT.
+           READ IDX-FILE NEXT RECORD
+              AT END CONTINUE
+              NOT AT END PERFORM H300-WRITE-DUMP-LINE
+           END-READ.
+       H200-END. EXIT.
+
+       H300-WRITE-DUMP-LINE.
+           MOVE IDX-DVZ      TO DMP-DVZ-O.
+           MOVE IDX-ID       TO DMP-ID-O.
+           MOVE IDX-NAME     TO DMP-NAME-O.
+           MOVE IDX-SURNAME  TO DMP-SURNAME-O.
+           MOVE IDX-DATE     TO DMP-DATE-O.
+           MOVE IDX-BALANCE  TO DMP-BALANCE-O.
+           WRITE DMP-REC.
+       H300-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE OUT-FILE.
+           GOBACK.
+       H999-EXIT.
