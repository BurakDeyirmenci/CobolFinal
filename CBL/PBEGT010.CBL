@@ -7,13 +7,20 @@
                             STATUS ST-INP.
            SELECT OUT-FILE  ASSIGN TO OUTFILE
                             STATUS ST-OUT.
+           SELECT CKP-FILE  ASSIGN TO CKPFILE
+                            STATUS ST-CKP.
        DATA DIVISION.
        FILE SECTION.
         FD  INP-FILE RECORDING MODE F.
          01  FLTIN.
            05 REC-PROCESS    PIC 9(01).
+              88 VALID-REC-PROCESS          VALUES 1 THRU 5.
            05 REC-ID         PIC 9(05).
            05 REC-DVZ        PIC 9(03).
+           05 REC-NAME       PIC X(15).
+           05 REC-SURNAME    PIC X(15).
+           05 REC-AMOUNT     PIC S9(15) SIGN IS LEADING SEPARATE.
+           05 REC-DATE       PIC 9(07).
         FD  OUT-FILE RECORDING MODE F.
          01  PRINT-REC.
            05 OUT-PROC-TYPE  PIC X(01).
@@ -22,10 +29,15 @@
            05 REC-FILLER-RC  PIC X(03).
            05 REC-RETRN-CODE PIC 9(02).
            05 REC-DESC-O     PIC X(30).
-           05 REC-NFROM-O    PIC X(15).
+           05 REC-NFROM-O    PIC X(16).
            05 REC-SNFROM-O   PIC X(15).
            05 REC-NTO-O      PIC X(15).
            05 REC-SNTO-O     PIC X(15).
+        FD  CKP-FILE RECORDING MODE F.
+         01  CKP-REC.
+           05 CKP-ID         PIC 9(05).
+           05 CKP-DVZ        PIC 9(03).
+           05 CKP-COUNT      PIC 9(07).
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       *    HEADER AREA STRAT                                           *
@@ -36,7 +48,7 @@
          05  FILLER         PIC X(03) VALUE 'Dvz'.
          05  FILLER         PIC X(05) VALUE 'RC   '.
          05  FILLER         PIC X(30) VALUE 'Description    '.
-         05  FILLER         PIC X(30) VALUE 'Old Name Surname'.
+         05  FILLER         PIC X(31) VALUE 'Old Name Surname'.
          05  FILLER         PIC X(30) VALUE 'New Name Surname'.
       *
        01  HEADER-2.
@@ -46,12 +58,50 @@
          05  FILLER         PIC X(05) VALUE '-----'.
          05  FILLER         PIC X(30)
                               VALUE '------------------------------'.
-         05  FILLER         PIC X(30)
-                              VALUE '------------------------------'.
+         05  FILLER         PIC X(31)
+                              VALUE '-------------------------------'.
          05  FILLER         PIC X(30)
                               VALUE '------------------------------'.
       *----------------------------------------------------------------*
       *    HEADER AREA END                                             *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    TRAILER AREA START                                          *
+      *----------------------------------------------------------------*
+       01  TRAILER-1.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(34) VALUE
+                              '*** END OF JOB CONTROL TOTALS ***'.
+      *
+       01  TRAILER-LINE.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  TRL-LABEL-O    PIC X(25).
+         05  TRL-COUNT-O    PIC ZZZ,ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+      *    TRAILER AREA END                                            *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    PAGE AREA START                                             *
+      *----------------------------------------------------------------*
+       01  PAGE-LINE.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(06) VALUE 'PAGE: '.
+         05  PG-NO-O        PIC ZZZZ9.
+      *----------------------------------------------------------------*
+      *    PAGE AREA END                                               *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    BREAK AREA START                                            *
+      *----------------------------------------------------------------*
+       01  BREAK-LINE.
+         05  FILLER         PIC X(01) VALUE ' '.
+         05  FILLER         PIC X(15) VALUE '   BRANCH TOTAL'.
+         05  FILLER         PIC X(04) VALUE ' DVZ'.
+         05  BRK-DVZ-O      PIC ZZ9.
+         05  FILLER         PIC X(08) VALUE ' COUNT: '.
+         05  BRK-COUNT-O    PIC ZZZ,ZZ9.
+      *----------------------------------------------------------------*
+      *    BREAK AREA END                                              *
       *----------------------------------------------------------------*
        01 WS-WORK-AREA.
          05 WS-CALLCBL     PIC X(08) VALUE 'PBEGT011'.
@@ -61,12 +111,47 @@
               88 INP-FILE-NOTFND                VALUE 23.
          05 ST-OUT         PIC 9(2).
               88 OUT-FILE-SUCCESS               VALUE 0 97.
+         05 ST-CKP         PIC 9(2).
+              88 CKP-FILE-SUCCESS               VALUE 0 97.
+              88 CKP-FILE-EOF                   VALUE 10.
+         05 WS-CKP-RESTART    PIC X(01) VALUE 'N'.
+              88 CKP-RESTART-FOUND              VALUE 'Y'.
+         05 WS-SKIP-DONE      PIC X(01) VALUE 'N'.
+              88 SKIP-DONE                      VALUE 'Y'.
+         05 WS-CKP-LAST-COUNT PIC 9(07) COMP VALUE ZERO.
+         05 WS-CKP-SKIP-COUNT PIC 9(07) COMP VALUE ZERO.
+         05 WS-CKP-INTERVAL   PIC 9(05) VALUE 100.
+         05 WS-REC-COUNT      PIC 9(07) COMP VALUE ZERO.
+         05 WS-CKP-QUOT       PIC 9(07) COMP VALUE ZERO.
+         05 WS-CKP-REM        PIC 9(05) COMP VALUE ZERO.
+         05 WS-RUN-COMPLETE   PIC X(01) VALUE 'N'.
+              88 RUN-COMPLETE-NORMAL             VALUE 'Y'.
+         05 WS-OUT-OPEN       PIC X(01) VALUE 'N'.
+              88 OUT-FILE-OPEN                  VALUE 'Y'.
+         05 WS-CNT-BALINQ     PIC 9(07) COMP VALUE ZERO.
+         05 WS-CNT-BALADJ     PIC 9(07) COMP VALUE ZERO.
+         05 WS-CNT-UPDT       PIC 9(07) COMP VALUE ZERO.
+         05 WS-CNT-ADD        PIC 9(07) COMP VALUE ZERO.
+         05 WS-CNT-DEL        PIC 9(07) COMP VALUE ZERO.
+         05 WS-CNT-REJECT     PIC 9(07) COMP VALUE ZERO.
+         05 WS-WORST-RC       PIC 9(02) VALUE ZERO.
+         05 WS-LINE-COUNT      PIC 9(03) COMP VALUE ZERO.
+         05 WS-LINES-PER-PAGE  PIC 9(03) VALUE 050.
+         05 WS-PAGE-NO         PIC 9(05) COMP VALUE ZERO.
+         05 WS-LAST-DVZ        PIC 9(03) VALUE ZERO.
+         05 WS-DVZ-COUNT       PIC 9(07) COMP VALUE ZERO.
+         05 WS-FIRST-DETAIL    PIC X(01) VALUE 'Y'.
+              88 FIRST-DETAIL-LINE               VALUE 'Y'.
          03 WS-LINKGROUP.
             05 WS-SUB-ID         PIC 9(05).
             05 WS-SUB-DVZ        PIC 9(03).
             05 WS-SUB-RC         PIC 9(02).
             05 WS-SUB-DESC       PIC X(30).
-            05 WS-SUB-DATA       PIC X(60).
+            05 WS-SUB-DATA       PIC X(61).
+            05 WS-SUB-NAME       PIC X(15).
+            05 WS-SUB-SURNAME    PIC X(15).
+            05 WS-SUB-AMOUNT     PIC S9(15) SIGN IS LEADING SEPARATE.
+            05 WS-SUB-DATE       PIC 9(07).
             05 WS-FUNCTION       PIC 9(01).
               88 WS-FUNC-OPEN         VALUE 1.
               88 WS-FUNC-READ         VALUE 2.
@@ -74,14 +159,16 @@
               88 WS-FUNC-ADD          VALUE 4.
               88 WS-FUNC-DEL          VALUE 5.
               88 WS-FUNC-CLOS         VALUE 6.
+              88 WS-FUNC-BALINQ       VALUE 7.
+              88 WS-FUNC-BALADJ       VALUE 8.
               88 WS-FUNC-ERR          VALUE 0.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
-           WRITE PRINT-REC FROM HEADER-1.
-           WRITE PRINT-REC FROM HEADER-2.
+           PERFORM H150-WRITE-HEADERS.
            PERFORM H200-PROCESS UNTIL INP-FILE-EOF.
+           SET RUN-COMPLETE-NORMAL TO TRUE.
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
 
@@ -99,11 +186,91 @@
            MOVE ST-OUT TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           SET OUT-FILE-OPEN TO TRUE.
 
            SET WS-FUNC-OPEN TO TRUE.
            CALL WS-CALLCBL USING WS-LINKGROUP.
+
+           PERFORM H110-LOAD-CHECKPOINT.
+           PERFORM H120-CHECKPOINT-RESTART.
+
+           OPEN EXTEND CKP-FILE.
+           IF NOT CKP-FILE-SUCCESS
+              OPEN OUTPUT CKP-FILE
+              IF NOT CKP-FILE-SUCCESS
+                 DISPLAY 'UNABLE TO OPEN CKPFILE: ' ST-CKP
+                 MOVE ST-CKP TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
        H100-END. EXIT.
 
+       H110-LOAD-CHECKPOINT.
+           OPEN INPUT CKP-FILE.
+           IF CKP-FILE-SUCCESS
+              PERFORM UNTIL CKP-FILE-EOF
+                 READ CKP-FILE
+                 IF NOT CKP-FILE-EOF
+                    MOVE CKP-COUNT TO WS-CKP-LAST-COUNT
+                    SET CKP-RESTART-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE CKP-FILE
+           END-IF.
+           IF CKP-RESTART-FOUND
+              MOVE WS-CKP-LAST-COUNT TO WS-REC-COUNT
+           END-IF.
+       H110-END. EXIT.
+
+       H120-CHECKPOINT-RESTART.
+           IF CKP-RESTART-FOUND
+              PERFORM UNTIL INP-FILE-EOF OR SKIP-DONE
+                 READ INP-FILE
+                 IF (NOT INP-FILE-SUCCESS) AND (INP-FILE-NOTFND)
+                 DISPLAY 'UNABLE TO READ INPFILE: ' ST-INP
+                 MOVE ST-INP TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+                 END-IF
+                 IF NOT INP-FILE-EOF
+                    ADD 1 TO WS-CKP-SKIP-COUNT
+                    IF WS-CKP-SKIP-COUNT NOT < WS-CKP-LAST-COUNT
+                       SET SKIP-DONE TO TRUE
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+       H120-END. EXIT.
+
+       H150-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO PG-NO-O.
+           WRITE PRINT-REC FROM PAGE-LINE.
+           WRITE PRINT-REC FROM HEADER-1.
+           WRITE PRINT-REC FROM HEADER-2.
+           MOVE ZERO TO WS-LINE-COUNT.
+       H150-END. EXIT.
+
+       H170-CLEAR-CHECKPOINT.
+           CLOSE CKP-FILE.
+           OPEN OUTPUT CKP-FILE.
+           IF NOT CKP-FILE-SUCCESS
+              DISPLAY 'UNABLE TO CLEAR CKPFILE: ' ST-CKP
+           END-IF.
+           CLOSE CKP-FILE.
+       H170-END. EXIT.
+
+       H160-WRITE-CHECKPOINT.
+           ADD 1 TO WS-REC-COUNT.
+           DIVIDE WS-REC-COUNT BY WS-CKP-INTERVAL
+                  GIVING WS-CKP-QUOT REMAINDER WS-CKP-REM.
+           IF WS-CKP-REM = 0
+              MOVE REC-ID       TO CKP-ID
+              MOVE REC-DVZ      TO CKP-DVZ
+              MOVE WS-REC-COUNT TO CKP-COUNT
+              WRITE CKP-REC
+           END-IF.
+       H160-END. EXIT.
+
        H200-PROCESS.
            READ INP-FILE.
            IF (NOT INP-FILE-SUCCESS) AND (INP-FILE-NOTFND)
@@ -112,31 +279,52 @@
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            IF (NOT INP-FILE-EOF) AND (NOT REC-PROCESS = 4)
+                             AND VALID-REC-PROCESS
               MOVE REC-ID TO WS-SUB-ID
               MOVE REC-DVZ TO WS-SUB-DVZ
               SET WS-FUNC-READ TO TRUE
               CALL WS-CALLCBL USING WS-LINKGROUP
            END-IF.
 
-           PERFORM H201-PROCESS-SELECT.
-
-           PERFORM H300-WRITE-RECORD.
+           IF NOT INP-FILE-EOF
+              PERFORM H201-PROCESS-SELECT
+              PERFORM H300-WRITE-RECORD
+              PERFORM H160-WRITE-CHECKPOINT
+           END-IF.
        H200-END. EXIT.
 
        H201-PROCESS-SELECT.
            MOVE REC-ID TO WS-SUB-ID
            MOVE REC-DVZ TO WS-SUB-DVZ
-           EVALUATE REC-PROCESS
-              WHEN 3
-                 SET WS-FUNC-UPDT TO TRUE
-              WHEN 4
-                 SET WS-FUNC-ADD TO TRUE
-              WHEN 5
-                 SET WS-FUNC-DEL TO TRUE
-           END-EVALUATE
-           CALL WS-CALLCBL USING WS-LINKGROUP.
+           MOVE REC-NAME TO WS-SUB-NAME
+           MOVE REC-SURNAME TO WS-SUB-SURNAME
+           MOVE REC-AMOUNT TO WS-SUB-AMOUNT
+           MOVE REC-DATE TO WS-SUB-DATE
+           IF VALID-REC-PROCESS
+              EVALUATE REC-PROCESS
+                 WHEN 1
+                    SET WS-FUNC-BALINQ TO TRUE
+                 WHEN 2
+                    SET WS-FUNC-BALADJ TO TRUE
+                 WHEN 3
+                    SET WS-FUNC-UPDT TO TRUE
+                 WHEN 4
+                    SET WS-FUNC-ADD TO TRUE
+                 WHEN 5
+                    SET WS-FUNC-DEL TO TRUE
+              END-EVALUATE
+              CALL WS-CALLCBL USING WS-LINKGROUP
+           ELSE
+              PERFORM H210-REJECT-RECORD
+           END-IF.
        H201-END. EXIT.
 
+       H210-REJECT-RECORD.
+           MOVE 90 TO WS-SUB-RC.
+           MOVE 'INVALID REC-PROCESS: REJECTED' TO WS-SUB-DESC.
+           MOVE SPACES TO WS-SUB-DATA.
+       H210-END. EXIT.
+
        H300-WRITE-RECORD.
            MOVE REC-PROCESS           TO  OUT-PROC-TYPE.
            MOVE WS-SUB-ID             TO  REC-ID-O.
@@ -144,17 +332,94 @@
            MOVE 'RC:'                 TO  REC-FILLER-RC.
            MOVE WS-SUB-RC             TO  REC-RETRN-CODE.
            MOVE WS-SUB-DESC           TO  REC-DESC-O.
-           MOVE WS-SUB-DATA(1:15)     TO  REC-NFROM-O.
-           MOVE WS-SUB-DATA(16:15)    TO  REC-SNFROM-O.
-           MOVE WS-SUB-DATA(30:15)    TO  REC-NTO-O.
-           MOVE WS-SUB-DATA(45:15)    TO  REC-SNTO-O.
-           WRITE PRINT-REC.
+           MOVE WS-SUB-DATA(1:16)     TO  REC-NFROM-O.
+           MOVE WS-SUB-DATA(17:15)    TO  REC-SNFROM-O.
+           MOVE WS-SUB-DATA(32:15)    TO  REC-NTO-O.
+           MOVE WS-SUB-DATA(47:15)    TO  REC-SNTO-O.
+           PERFORM H305-EMIT-DETAIL-LINE.
+
+           EVALUATE REC-PROCESS
+              WHEN 1 ADD 1 TO WS-CNT-BALINQ
+              WHEN 2 ADD 1 TO WS-CNT-BALADJ
+              WHEN 3 ADD 1 TO WS-CNT-UPDT
+              WHEN 4 ADD 1 TO WS-CNT-ADD
+              WHEN 5 ADD 1 TO WS-CNT-DEL
+           END-EVALUATE.
+           IF WS-SUB-RC NOT = ZERO
+              ADD 1 TO WS-CNT-REJECT
+           END-IF.
+           IF WS-SUB-RC > WS-WORST-RC
+              MOVE WS-SUB-RC TO WS-WORST-RC
+           END-IF.
        H300-END. EXIT.
 
+       H305-EMIT-DETAIL-LINE.
+           IF NOT FIRST-DETAIL-LINE
+              IF REC-DVZ-O NOT = WS-LAST-DVZ
+                 PERFORM H310-WRITE-BREAK
+              END-IF
+           END-IF.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+              PERFORM H150-WRITE-HEADERS
+           END-IF.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DVZ-COUNT.
+           MOVE REC-DVZ-O TO WS-LAST-DVZ.
+           MOVE 'N' TO WS-FIRST-DETAIL.
+       H305-END. EXIT.
+
+       H310-WRITE-BREAK.
+           MOVE WS-LAST-DVZ  TO BRK-DVZ-O.
+           MOVE WS-DVZ-COUNT TO BRK-COUNT-O.
+           WRITE PRINT-REC FROM BREAK-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE ZERO TO WS-DVZ-COUNT.
+       H310-END. EXIT.
+
+       H900-WRITE-TRAILER.
+           IF NOT FIRST-DETAIL-LINE
+              PERFORM H310-WRITE-BREAK
+           END-IF.
+           WRITE PRINT-REC FROM TRAILER-1.
+           MOVE 'BALANCE INQUIRIES       :' TO TRL-LABEL-O.
+           MOVE WS-CNT-BALINQ TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           MOVE 'BALANCE ADJUSTMENTS     :' TO TRL-LABEL-O.
+           MOVE WS-CNT-BALADJ TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           MOVE 'RECORDS UPDATED         :' TO TRL-LABEL-O.
+           MOVE WS-CNT-UPDT TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           MOVE 'RECORDS ADDED           :' TO TRL-LABEL-O.
+           MOVE WS-CNT-ADD TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           MOVE 'RECORDS DELETED         :' TO TRL-LABEL-O.
+           MOVE WS-CNT-DEL TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           MOVE 'REJECTED RECORDS        :' TO TRL-LABEL-O.
+           MOVE WS-CNT-REJECT TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           MOVE 'WORST RETURN CODE       :' TO TRL-LABEL-O.
+           MOVE WS-WORST-RC TO TRL-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+       H900-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE INP-FILE.
+           IF RUN-COMPLETE-NORMAL
+              PERFORM H170-CLEAR-CHECKPOINT
+           ELSE
+              CLOSE CKP-FILE
+           END-IF.
            SET WS-FUNC-CLOS TO TRUE.
            CALL WS-CALLCBL USING WS-LINKGROUP.
+           IF OUT-FILE-OPEN
+              PERFORM H900-WRITE-TRAILER
+           END-IF.
            CLOSE OUT-FILE.
+           IF RETURN-CODE = ZERO
+              MOVE WS-WORST-RC TO RETURN-CODE
+           END-IF.
            GOBACK.
        H999-EXIT.
