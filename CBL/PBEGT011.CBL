@@ -7,7 +7,16 @@
                             ORGANIZATION INDEXED
                             ACCESS RANDOM
                             RECORD KEY IDX-KEY
+                            ALTERNATE RECORD KEY IDX-DVZ
+                                      WITH DUPLICATES
                             STATUS ST-IDX.
+           SELECT RULE-FILE ASSIGN TO DVZRULE
+                            ORGANIZATION INDEXED
+                            ACCESS RANDOM
+                            RECORD KEY RULE-DVZ
+                            STATUS ST-RULE.
+           SELECT HIST-FILE ASSIGN TO HISTFILE
+                            STATUS ST-HIST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
@@ -19,15 +28,48 @@
            05 IDX-SURNAME    PIC X(15).
            05 IDX-DATE       PIC S9(7) COMP-3.
            05 IDX-BALANCE    PIC S9(15) COMP-3.
+       FD  RULE-FILE.
+         01  RULE-REC.
+           05 RULE-DVZ       PIC S9(3) COMP.
+           05 RULE-FROM-1    PIC X(01).
+           05 RULE-TO-1      PIC X(01).
+           05 RULE-FROM-2    PIC X(01).
+           05 RULE-TO-2      PIC X(01).
+       FD  HIST-FILE RECORDING MODE F.
+         01  HIST-REC.
+           05 HIST-RUN-DATE   PIC 9(07).
+           05 HIST-RUN-TIME   PIC 9(08).
+           05 HIST-SEQ        PIC 9(07).
+           05 HIST-FUNC       PIC X(04).
+           05 HIST-ID         PIC 9(05).
+           05 HIST-DVZ        PIC 9(03).
+           05 HIST-NAME-B     PIC X(15).
+           05 HIST-SURNAME-B  PIC X(15).
+           05 HIST-DATE-B     PIC 9(07).
+           05 HIST-BALANCE-B  PIC S9(15) COMP-3.
+           05 HIST-NAME-A     PIC X(15).
+           05 HIST-SURNAME-A  PIC X(15).
+           05 HIST-DATE-A     PIC 9(07).
+           05 HIST-BALANCE-A  PIC S9(15) COMP-3.
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            05 ST-IDX         PIC 9(2).
               88 IDX-FILE-SUCCESS               VALUE 0 97.
               88 IDX-FILE-NOTFND                VALUE 23.
+           05 ST-RULE        PIC 9(2).
+              88 RULE-FILE-SUCCESS               VALUE 0 97.
+           05 WS-RULE-FILE-OK PIC X(01) VALUE 'N'.
+              88 RULE-FILE-OK                    VALUE 'Y'.
+           05 ST-HIST        PIC 9(2).
+              88 HIST-FILE-SUCCESS               VALUE 0 97.
+           05 WS-HIST-SEQ    PIC 9(07) COMP VALUE ZERO.
+           05 WS-RUN-DATE    PIC 9(07) VALUE ZERO.
+           05 WS-RUN-TIME    PIC 9(08) VALUE ZERO.
            05 WS-OLD-NAME    PIC X(30).
            05 WS-TEMP-NAME   PIC X(15).
            05 WS-COUNTER     PIC 9(02).
            05 WS-O-COUNTER     PIC 9(02).
+           05 WS-BAL-DISPLAY PIC -(15)9.
 
        LINKAGE SECTION.
          01 LS-WORK-AREA.
@@ -35,7 +77,11 @@
            05 WS-SUB-DVZ        PIC 9(03).
            05 WS-SUB-RC         PIC 9(02).
            05 WS-SUB-DESC       PIC X(30).
-           05 WS-SUB-DATA       PIC X(60).
+           05 WS-SUB-DATA       PIC X(61).
+           05 WS-SUB-NAME       PIC X(15).
+           05 WS-SUB-SURNAME    PIC X(15).
+           05 WS-SUB-AMOUNT     PIC S9(15) SIGN IS LEADING SEPARATE.
+           05 WS-SUB-DATE       PIC 9(07).
            05 WS-FUNCTION       PIC 9(01).
               88 WS-FUNC-OPEN                   VALUE 1.
               88 WS-FUNC-READ                   VALUE 2.
@@ -43,6 +89,8 @@
               88 WS-FUNC-ADD                    VALUE 4.
               88 WS-FUNC-DEL                    VALUE 5.
               88 WS-FUNC-CLOS                   VALUE 6.
+              88 WS-FUNC-BALINQ                 VALUE 7.
+              88 WS-FUNC-BALADJ                 VALUE 8.
               88 WS-FUNC-ERR                    VALUE 0.
 
       *--------------------
@@ -50,6 +98,7 @@
        0000-MAIN.
            MOVE SPACES TO WS-SUB-DESC
            MOVE SPACES TO WS-SUB-DATA
+           MOVE ZERO TO WS-SUB-RC
            EVALUATE TRUE
               WHEN WS-FUNC-OPEN
                  PERFORM H100-OPEN-FILES
@@ -61,6 +110,10 @@
                  PERFORM H400-ADD-RECORD
               WHEN WS-FUNC-DEL
                  PERFORM H500-DELETE-RECORD
+              WHEN WS-FUNC-BALINQ
+                 PERFORM H600-BALANCE-INQUIRY
+              WHEN WS-FUNC-BALADJ
+                 PERFORM H700-BALANCE-ADJUST
               WHEN WS-FUNC-CLOS
                  PERFORM H999-PROGRAM-EXIT
               WHEN OTHER
@@ -76,6 +129,24 @@
               MOVE 'FILE CANNOT BE OPENED' to WS-SUB-DESC
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+
+           OPEN INPUT RULE-FILE.
+           IF RULE-FILE-SUCCESS
+              SET RULE-FILE-OK TO TRUE
+           END-IF.
+
+           OPEN EXTEND HIST-FILE.
+           IF NOT HIST-FILE-SUCCESS
+              OPEN OUTPUT HIST-FILE
+              IF NOT HIST-FILE-SUCCESS
+                 MOVE ST-HIST TO WS-SUB-RC
+                 MOVE 'HISTORY FILE CANNOT BE OPENED' TO WS-SUB-DESC
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DAY YYYYDDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
            GOBACK.
        H100-END. EXIT.
 
@@ -92,6 +163,10 @@
        H200-END. EXIT.
 
        H300-UPDATE-RECORD.
+           MOVE IDX-NAME     TO HIST-NAME-B.
+           MOVE IDX-SURNAME  TO HIST-SURNAME-B.
+           MOVE IDX-DATE     TO HIST-DATE-B.
+           MOVE IDX-BALANCE  TO HIST-BALANCE-B.
            STRING IDX-NAME DELIMITED BY SIZE
                IDX-SURNAME DELIMITED BY SIZE
             INTO WS-OLD-NAME.
@@ -109,10 +184,18 @@
                      END-IF
            END-PERFORM.
            MOVE WS-TEMP-NAME TO IDX-NAME
-           INSPECT IDX-SURNAME REPLACING ALL "E" BY "I"
-           INSPECT IDX-SURNAME REPLACING ALL "A" BY "E"
+           PERFORM H350-APPLY-SURNAME-RULE
+           MOVE WS-SUB-DATE TO IDX-DATE
            REWRITE IDX-REC
-           STRING WS-OLD-NAME DELIMITED BY SIZE
+           MOVE IDX-NAME     TO HIST-NAME-A
+           MOVE IDX-SURNAME  TO HIST-SURNAME-A
+           MOVE IDX-DATE     TO HIST-DATE-A
+           MOVE IDX-BALANCE  TO HIST-BALANCE-A
+           MOVE 'UPDT' TO HIST-FUNC
+           PERFORM H950-WRITE-HISTORY
+           STRING WS-OLD-NAME(1:15) DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               WS-OLD-NAME(16:15) DELIMITED BY SIZE
                IDX-NAME DELIMITED BY SIZE
                IDX-SURNAME DELIMITED BY SIZE
             INTO WS-SUB-DATA.
@@ -120,6 +203,44 @@
            GOBACK.
        H300-END. EXIT.
 
+       H350-APPLY-SURNAME-RULE.
+           IF NOT RULE-FILE-OK
+              PERFORM H351-APPLY-DEFAULT-RULE
+           ELSE
+              MOVE IDX-DVZ TO RULE-DVZ
+              READ RULE-FILE KEY IS RULE-DVZ
+                 INVALID KEY
+                    PERFORM H351-APPLY-DEFAULT-RULE
+                 NOT INVALID KEY
+                    PERFORM H352-APPLY-CONFIGURED-RULE
+              END-READ
+           END-IF.
+       H350-END. EXIT.
+
+       H351-APPLY-DEFAULT-RULE.
+           INSPECT IDX-SURNAME REPLACING ALL "E" BY "I"
+           INSPECT IDX-SURNAME REPLACING ALL "A" BY "E".
+       H351-END. EXIT.
+
+       H352-APPLY-CONFIGURED-RULE.
+           IF RULE-FROM-1 NOT = SPACE
+              INSPECT IDX-SURNAME REPLACING ALL RULE-FROM-1 BY RULE-TO-1
+           END-IF.
+           IF RULE-FROM-2 NOT = SPACE
+              INSPECT IDX-SURNAME REPLACING ALL RULE-FROM-2 BY RULE-TO-2
+           END-IF.
+       H352-END. EXIT.
+
+       H950-WRITE-HISTORY.
+           ADD 1 TO WS-HIST-SEQ.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE.
+           MOVE WS-RUN-TIME TO HIST-RUN-TIME.
+           MOVE WS-HIST-SEQ TO HIST-SEQ.
+           MOVE IDX-ID      TO HIST-ID.
+           MOVE IDX-DVZ     TO HIST-DVZ.
+           WRITE HIST-REC.
+       H950-END. EXIT.
+
        H400-ADD-RECORD.
            COMPUTE IDX-ID = WS-SUB-ID
            COMPUTE IDX-DVZ = WS-SUB-DVZ
@@ -131,13 +252,25 @@
        H401-NEW-RECORD.
            MOVE WS-SUB-ID TO IDX-ID
            MOVE WS-SUB-DVZ TO IDX-DVZ
-           MOVE 'BURAK' TO IDX-NAME
-           MOVE 'DEYIRMENCI' TO IDX-SURNAME
-           MOVE 1999348 TO IDX-DATE
+           MOVE WS-SUB-NAME TO IDX-NAME
+           MOVE WS-SUB-SURNAME TO IDX-SURNAME
+           ACCEPT IDX-DATE FROM DAY YYYYDDD
            MOVE ZEROS TO IDX-BALANCE
            WRITE IDX-REC
+           MOVE SPACES TO HIST-NAME-B
+           MOVE SPACES TO HIST-SURNAME-B
+           MOVE ZERO TO HIST-DATE-B
+           MOVE ZERO TO HIST-BALANCE-B
+           MOVE IDX-NAME     TO HIST-NAME-A
+           MOVE IDX-SURNAME  TO HIST-SURNAME-A
+           MOVE IDX-DATE     TO HIST-DATE-A
+           MOVE IDX-BALANCE  TO HIST-BALANCE-A
+           MOVE 'ADD ' TO HIST-FUNC
+           PERFORM H950-WRITE-HISTORY
            MOVE SPACES TO WS-OLD-NAME.
-           STRING WS-OLD-NAME DELIMITED BY SIZE
+           STRING WS-OLD-NAME(1:15) DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
+               WS-OLD-NAME(16:15) DELIMITED BY SIZE
                IDX-NAME DELIMITED BY SIZE
                IDX-SURNAME DELIMITED BY SIZE
             INTO WS-SUB-DATA.
@@ -148,21 +281,91 @@
        H500-DELETE-RECORD.
            COMPUTE IDX-ID = WS-SUB-ID
            COMPUTE IDX-DVZ = WS-SUB-DVZ
+           READ IDX-FILE KEY IDX-KEY
+             INVALID KEY
+                 MOVE 23 TO WS-SUB-RC
+                 MOVE 'RECORD NOT FOUND' to WS-SUB-DESC
+                 GOBACK
+             NOT INVALID KEY CONTINUE
+           END-READ.
+           MOVE IDX-NAME     TO HIST-NAME-B
+           MOVE IDX-SURNAME  TO HIST-SURNAME-B
+           MOVE IDX-DATE     TO HIST-DATE-B
+           MOVE IDX-BALANCE  TO HIST-BALANCE-B.
            DELETE IDX-FILE RECORD
                INVALID KEY
                  MOVE 23 TO WS-SUB-RC
                  MOVE 'RECORD NOT FOUND' to WS-SUB-DESC
                  GOBACK
                NOT INVALID KEY MOVE 'RECORD DELETED' TO WS-SUB-DESC
+           END-DELETE.
+           MOVE SPACES TO HIST-NAME-A
+           MOVE SPACES TO HIST-SURNAME-A
+           MOVE ZERO TO HIST-DATE-A
+           MOVE ZERO TO HIST-BALANCE-A
+           MOVE 'DEL ' TO HIST-FUNC
+           PERFORM H950-WRITE-HISTORY
            MOVE SPACES TO WS-OLD-NAME.
            STRING IDX-NAME DELIMITED BY SIZE
+               SPACE DELIMITED BY SIZE
                IDX-SURNAME DELIMITED BY SIZE
-               WS-OLD-NAME DELIMITED BY SIZE
+               WS-OLD-NAME(1:15) DELIMITED BY SIZE
+               WS-OLD-NAME(16:15) DELIMITED BY SIZE
             INTO WS-SUB-DATA.
            GOBACK.
        H500-END. EXIT.
 
+       H600-BALANCE-INQUIRY.
+           COMPUTE IDX-ID = WS-SUB-ID
+           COMPUTE IDX-DVZ = WS-SUB-DVZ
+           READ IDX-FILE KEY IDX-KEY
+             INVALID KEY
+                 MOVE 23 TO WS-SUB-RC
+                 MOVE 'RECORD NOT FOUND' to WS-SUB-DESC
+                 GOBACK
+             NOT INVALID KEY CONTINUE
+           END-READ
+           MOVE IDX-BALANCE TO WS-BAL-DISPLAY
+           MOVE SPACES TO WS-SUB-DATA
+           MOVE WS-BAL-DISPLAY TO WS-SUB-DATA(1:16)
+           MOVE 'BALANCE INQUIRY' TO WS-SUB-DESC
+           GOBACK.
+       H600-END. EXIT.
+
+       H700-BALANCE-ADJUST.
+           COMPUTE IDX-ID = WS-SUB-ID
+           COMPUTE IDX-DVZ = WS-SUB-DVZ
+           READ IDX-FILE KEY IDX-KEY
+             INVALID KEY
+                 MOVE 23 TO WS-SUB-RC
+                 MOVE 'RECORD NOT FOUND' to WS-SUB-DESC
+                 GOBACK
+             NOT INVALID KEY CONTINUE
+           END-READ
+           MOVE IDX-NAME     TO HIST-NAME-B
+           MOVE IDX-SURNAME  TO HIST-SURNAME-B
+           MOVE IDX-DATE     TO HIST-DATE-B
+           MOVE IDX-BALANCE  TO HIST-BALANCE-B
+           ADD WS-SUB-AMOUNT TO IDX-BALANCE
+           REWRITE IDX-REC
+           MOVE IDX-NAME     TO HIST-NAME-A
+           MOVE IDX-SURNAME  TO HIST-SURNAME-A
+           MOVE IDX-DATE     TO HIST-DATE-A
+           MOVE IDX-BALANCE  TO HIST-BALANCE-A
+           MOVE 'ADJ ' TO HIST-FUNC
+           PERFORM H950-WRITE-HISTORY
+           MOVE IDX-BALANCE TO WS-BAL-DISPLAY
+           MOVE SPACES TO WS-SUB-DATA
+           MOVE WS-BAL-DISPLAY TO WS-SUB-DATA(1:16)
+           MOVE 'BALANCE ADJUSTED' TO WS-SUB-DESC
+           GOBACK.
+       H700-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE IDX-FILE.
+           IF RULE-FILE-OK
+              CLOSE RULE-FILE
+           END-IF.
+           CLOSE HIST-FILE.
            GOBACK.
        H999-END. EXIT.
